@@ -0,0 +1,253 @@
+       program-id. Program2.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+         SELECT TABLE-FILE ASSIGN TO "INFILE1.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT MAINT-FILE ASSIGN TO "MAINT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT NEW-TABLE-FILE ASSIGN TO "NEWINFILE1.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT LOG-FILE ASSIGN TO "CHANGELOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       FILE SECTION.
+
+       FD TABLE-FILE.
+           01 CLERK-REC.
+               05 CLERK-NUM                PIC 9(9).
+               05 CLERK-NAME               PIC X(16).
+               05 CLERK-COM                PIC V99.
+
+       FD MAINT-FILE.
+           01 MAINT-REC.
+               05 MAINT-ACTION             PIC X.
+               05 MAINT-CLERK-NUM          PIC 9(9).
+               05 MAINT-NAME               PIC X(16).
+               05 MAINT-COM                PIC V99.
+               05 MAINT-COM-PRESENT        PIC X.
+
+       FD NEW-TABLE-FILE.
+           01 NEW-CLERK-REC.
+               05 NC-NUM                   PIC 9(9).
+               05 NC-NAME                  PIC X(16).
+               05 NC-COM                   PIC V99.
+
+       FD LOG-FILE.
+           01 LOG-REC                      pic X(69).
+
+       working-storage section.
+
+       01 EOF-TABLE                        pic X VALUE "N".
+       01 EOF-MAINT                        pic X VALUE "N".
+       01 WS-FOUND                         pic X VALUE "N".
+
+       01 WS-CLERK-MAX                 pic 9(3) VALUE 100.
+       01 WS-CLERK-COUNT               pic 9(3) VALUE ZERO.
+
+       01 CLERK-TABLE.
+           05 T-CLERK OCCURS 1 TO 100 TIMES
+               DEPENDING ON WS-CLERK-COUNT
+               INDEXED BY C-IDX.
+               10 T-NUM                PIC 9(9).
+               10 T-NAME               PIC X(16).
+               10 T-COM                PIC V99.
+
+       01 WS-SYS-DATE.
+           05 WS-SYS-YYYY               PIC 9(4).
+           05 WS-SYS-MM                 PIC 99.
+           05 WS-SYS-DD                 PIC 99.
+       01 WS-DATE-DISPLAY              pic X(10).
+       01 WS-OLD-NAME                  pic X(16).
+       01 WS-OLD-COM                   pic V99.
+
+       01 LOG-LINE.
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 LOG-DATE                 PIC X(10).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 LOG-CLERK-NUM            PIC 9(9).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 LOG-MSG                  PIC X(35).
+
+       01 CHANGE-LOG-LINE.
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 CG-DATE                  PIC X(10).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 CG-CLERK-NUM             PIC 9(9).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 CG-OLD-NAME              PIC X(16).
+           05 FILLER                   PIC X VALUE "-".
+           05 CG-NEW-NAME              PIC X(16).
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 CG-OLD-COM               PIC 9.99.
+           05 FILLER                   PIC X VALUE "-".
+           05 CG-NEW-COM               PIC 9.99.
+
+       01 LOG-HEADER-1.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(28) VALUE
+               "CLERK MASTER MAINTENANCE LOG".
+
+       01 LOG-BLANK-LINE               pic X(69) VALUE SPACES.
+
+       procedure division.
+
+       100-MAIN.
+
+              open input TABLE-FILE, MAINT-FILE
+                   output NEW-TABLE-FILE, LOG-FILE.
+
+              accept WS-SYS-DATE from DATE YYYYMMDD
+              string WS-SYS-MM "/" WS-SYS-DD "/" WS-SYS-YYYY
+                  delimited by size into WS-DATE-DISPLAY
+
+              perform 150-LOG-HEADERS
+              perform 200-LOAD-MASTER
+
+              perform until EOF-MAINT = "Y"
+                  read MAINT-FILE
+                      AT END move "Y" to EOF-MAINT
+                      NOT AT END
+                          perform 300-APPLY-MAINT
+                  END-READ
+              end-perform
+
+              perform 400-WRITE-NEW-MASTER
+           STOP RUN.
+
+       150-LOG-HEADERS.
+           write LOG-REC from LOG-HEADER-1
+           write LOG-REC from LOG-BLANK-LINE.
+
+       200-LOAD-MASTER.
+           perform until EOF-TABLE = "Y"
+               read TABLE-FILE
+               AT END move "Y" to EOF-TABLE
+               NOT AT END
+                   if WS-CLERK-COUNT = WS-CLERK-MAX
+                       display "TABLE-FILE HAS MORE THAN " WS-CLERK-MAX
+                           " CLERKS - RUN TERMINATED"
+                       move 16 to RETURN-CODE
+                       stop run
+                   end-if
+                   add 1 to WS-CLERK-COUNT
+                   set C-IDX to WS-CLERK-COUNT
+                   move CLERK-NUM to T-NUM(C-IDX)
+                   move CLERK-NAME to T-NAME(C-IDX)
+                   move CLERK-COM to T-COM(C-IDX)
+           end-read.
+
+       250-FIND-CLERK.
+           move "N" to WS-FOUND
+           set C-IDX to 1.
+           search T-CLERK
+           AT END
+               move "N" to WS-FOUND
+           WHEN T-NUM(C-IDX) = MAINT-CLERK-NUM
+               move "Y" to WS-FOUND
+           END-SEARCH.
+
+       300-APPLY-MAINT.
+           evaluate MAINT-ACTION
+               when "A"
+                   perform 310-ADD-CLERK
+               when "C"
+                   perform 320-CHANGE-CLERK
+               when "D"
+                   perform 330-DELETE-CLERK
+               when other
+                   move "UNKNOWN ACTION CODE - IGNORED" to LOG-MSG
+                   perform 396-WRITE-LOG
+           end-evaluate.
+
+       310-ADD-CLERK.
+           perform 250-FIND-CLERK
+           if WS-FOUND = "Y"
+               move "ADD REJECTED - CLERK ALREADY EXISTS"
+                   to LOG-MSG
+               perform 396-WRITE-LOG
+           else
+               if WS-CLERK-COUNT = WS-CLERK-MAX
+                   move "ADD REJECTED - CLERK TABLE IS FULL"
+                       to LOG-MSG
+                   perform 396-WRITE-LOG
+               else
+                   add 1 to WS-CLERK-COUNT
+                   set C-IDX to WS-CLERK-COUNT
+                   move MAINT-CLERK-NUM to T-NUM(C-IDX)
+                   move MAINT-NAME to T-NAME(C-IDX)
+                   move MAINT-COM to T-COM(C-IDX)
+                   move "CLERK ADDED" to LOG-MSG
+                   perform 396-WRITE-LOG
+               end-if
+           end-if.
+
+       320-CHANGE-CLERK.
+           perform 250-FIND-CLERK
+           if WS-FOUND = "Y"
+               move T-NAME(C-IDX) to WS-OLD-NAME
+               move T-COM(C-IDX) to WS-OLD-COM
+               if MAINT-NAME NOT = SPACES
+                   move MAINT-NAME to T-NAME(C-IDX)
+               end-if
+               if MAINT-COM-PRESENT = "Y"
+                   move MAINT-COM to T-COM(C-IDX)
+               end-if
+               perform 397-WRITE-CHANGE-LOG
+           else
+               move "CHANGE REJECTED - CLERK NOT FOUND"
+                   to LOG-MSG
+               perform 396-WRITE-LOG
+           end-if.
+
+       330-DELETE-CLERK.
+           perform 250-FIND-CLERK
+           if WS-FOUND = "Y"
+               if WS-CLERK-COUNT = 1
+                   move "DELETE REJECTED - CANNOT REMOVE LAST CLERK"
+                       to LOG-MSG
+                   perform 396-WRITE-LOG
+               else
+                   perform 335-REMOVE-TABLE-ENTRY
+                   move "CLERK DELETED" to LOG-MSG
+                   perform 396-WRITE-LOG
+               end-if
+           else
+               move "DELETE REJECTED - CLERK NOT FOUND"
+                   to LOG-MSG
+               perform 396-WRITE-LOG
+           end-if.
+
+       335-REMOVE-TABLE-ENTRY.
+           perform until C-IDX >= WS-CLERK-COUNT
+               move T-CLERK(C-IDX + 1) to T-CLERK(C-IDX)
+               set C-IDX up by 1
+           end-perform
+           subtract 1 from WS-CLERK-COUNT.
+
+       396-WRITE-LOG.
+           move WS-DATE-DISPLAY to LOG-DATE
+           move MAINT-CLERK-NUM to LOG-CLERK-NUM
+           write LOG-REC from LOG-LINE
+           move spaces to LOG-LINE.
+
+       397-WRITE-CHANGE-LOG.
+           move WS-DATE-DISPLAY to CG-DATE
+           move MAINT-CLERK-NUM to CG-CLERK-NUM
+           move WS-OLD-NAME to CG-OLD-NAME
+           move T-NAME(C-IDX) to CG-NEW-NAME
+           move WS-OLD-COM to CG-OLD-COM
+           move T-COM(C-IDX) to CG-NEW-COM
+           write LOG-REC from CHANGE-LOG-LINE
+           move spaces to CHANGE-LOG-LINE.
+
+       400-WRITE-NEW-MASTER.
+           perform varying C-IDX from 1 by 1
+               until C-IDX > WS-CLERK-COUNT
+               move T-NUM(C-IDX) to NC-NUM
+               move T-NAME(C-IDX) to NC-NAME
+               move T-COM(C-IDX) to NC-COM
+               write NEW-CLERK-REC
+           END-PERFORM.
