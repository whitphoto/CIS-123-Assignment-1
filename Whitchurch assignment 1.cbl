@@ -7,9 +7,30 @@
                ORGANIZATION IS LINE SEQUENTIAL.
          SELECT TRANS-FILE ASSIGN TO "INFILE2.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT SORT-WORK-FILE ASSIGN TO "SORTWORK.TMP".
+         SELECT SORTED-TRANS-FILE ASSIGN TO "SORTED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
          SELECT REPORT-FILE ASSIGN TO "OUTPUT.TXT"
                ORGANIZATION IS LINE SEQUENTIAL.
-   
+         SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT REJECT-FILE ASSIGN TO "REJECT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT OPTIONAL YTD-FILE ASSIGN TO "YTD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT NEW-YTD-FILE ASSIGN TO "NEWYTD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT OPTIONAL CHECKPOINT-YTD-FILE ASSIGN TO "CKYTD.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT OPTIONAL TRUNC-REPORT-FILE ASSIGN TO "OUTPUT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT OPTIONAL TRUNC-EXCEPT-FILE ASSIGN TO "EXCEPT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+         SELECT OPTIONAL TRUNC-REJECT-FILE ASSIGN TO "REJECT.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        data division.
        FILE SECTION.
        
@@ -20,53 +41,161 @@
                05 CLERK-COM                PIC V99.
                
        FD TRANS-FILE.
-           01 TRANS-REC.
+           01 TRANS-REC                    PIC X(17).
+
+       SD SORT-WORK-FILE.
+           01 SORT-REC.
+               05 S-CLERK-NUM              PIC 9(9).
+               05 S-SALES                  PIC 9(6).
+               05 S-MONTH                  PIC XX.
+
+       FD SORTED-TRANS-FILE.
+           01 SORTED-TRANS-REC.
                05 T-CLERK-NUM              PIC 9(9).
                05 T-SALES                  PIC 9(6).
                05 T-MONTH                  PIC XX.
-       
+
        FD REPORT-FILE.
            01 REPORT-REC                   pic X(52).
-           
-       
+
+       FD EXCEPTION-FILE.
+           01 EXCEPTION-REC                pic X(40).
+
+       FD REJECT-FILE.
+           01 REJECT-REC                   pic X(64).
+
+       FD TRUNC-REPORT-FILE.
+           01 TRUNC-REPORT-REC             pic X(52).
+
+       FD TRUNC-EXCEPT-FILE.
+           01 TRUNC-EXCEPT-REC             pic X(40).
+
+       FD TRUNC-REJECT-FILE.
+           01 TRUNC-REJECT-REC             pic X(64).
+
+       FD YTD-FILE.
+           01 YTD-REC.
+               05 YTD-CLERK-NUM            PIC 9(9).
+               05 YTD-AMOUNT                PIC 9(7)V99.
+
+       FD NEW-YTD-FILE.
+           01 NEW-YTD-REC.
+               05 NY-CLERK-NUM              PIC 9(9).
+               05 NY-AMOUNT                 PIC 9(7)V99.
+
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REC.
+               05 CK-COUNT                  PIC 9(6).
+               05 CK-GRAND-TOTAL            PIC 9(9)V99.
+               05 CK-PAGE-NUM               PIC 9(3).
+               05 CK-LINE-COUNT             PIC 9(3).
+               05 CK-PREV-NUM               PIC 9(9).
+               05 CK-FIRST-REC              PIC X.
+               05 CK-CLERK-TOTAL            PIC 9(7)V99.
+               05 CK-LOOP-DONE              PIC X.
+               05 CK-CLERKTOT-DONE          PIC X.
+               05 CK-COMTABLE-DONE          PIC X.
+               05 CK-YTDSECT-DONE           PIC X.
+               05 CK-REPORT-LINES           PIC 9(8).
+               05 CK-EXCEPT-LINES           PIC 9(8).
+               05 CK-REJECT-LINES           PIC 9(8).
+
+       FD CHECKPOINT-YTD-FILE.
+           01 CHECKPOINT-YTD-REC.
+               05 CY-CLERK-NUM              PIC 9(9).
+               05 CY-AMOUNT                 PIC 9(7)V99.
+
        working-storage section.
-       
-       01 EOF                              pic X VALUE "N".
+
+       01 EOF-TRANS                        pic X VALUE "N".
+       01 EOF-TABLE                        pic X VALUE "N".
+       01 EOF-YTD                          pic X VALUE "N".
+       01 EOF-CHECKPOINT                   pic X VALUE "N".
+       01 WS-FOUND                         pic X VALUE "N".
+
+       01 WS-RESTART                   pic X VALUE "N".
+       01 WS-LOOP-DONE                 pic X VALUE "N".
+       01 WS-CLERKTOT-DONE             pic X VALUE "N".
+       01 WS-COMTABLE-DONE             pic X VALUE "N".
+       01 WS-YTDSECT-DONE              pic X VALUE "N".
+       01 WS-SKIP-CLERKTOT             pic X VALUE "N".
+       01 WS-SKIP-COMTABLE             pic X VALUE "N".
+       01 WS-SKIP-YTDSECT              pic X VALUE "N".
+       01 WS-CHECKPOINT-INTERVAL       pic 9(3) VALUE 1.
+       01 WS-CKPT-CTR                  pic 9(3) VALUE ZERO.
+       01 WS-TRANS-COUNT               pic 9(6) VALUE ZERO.
+       01 WS-SKIP-COUNT                pic 9(6) VALUE ZERO.
+       01 WS-REPORT-LINES              pic 9(8) VALUE ZERO.
+       01 WS-EXCEPT-LINES              pic 9(8) VALUE ZERO.
+       01 WS-REJECT-LINES              pic 9(8) VALUE ZERO.
+       01 WS-TRUNC-CTR                 pic 9(8) VALUE ZERO.
+       01 EOF-TRUNC                    pic X VALUE "N".
        01 BS-HOLD.
            05 BS-CLERK-NUM                PIC 9(9).
            05 BS-CLERK-NAME               PIC X(16).
-           05 BS-CLERK-COM                PIC V99.          
-           
+           05 BS-CLERK-COM                PIC V99.
+           05 BS-CLERK-YTD                PIC 9(7)V99.
+
+       01 WS-CLERK-MAX                 pic 9(3) VALUE 100.
+       01 WS-CLERK-COUNT               pic 9(3) VALUE ZERO.
+       01 WS-SORT-BOUND                pic 9(3) VALUE ZERO.
+
        01 CLERK-TABLE.
-           05 T-CLERK OCCURS 10 TIMES
+           05 T-CLERK OCCURS 1 TO 100 TIMES
+               DEPENDING ON WS-CLERK-COUNT
                INDEXED BY C-IDX.
                10 T-NUM                PIC 9(9).
                10 T-NAME               PIC X(16).
                10 T-COM                PIC V99.
-       
+               10 T-YTD                PIC 9(7)V99.
+
        01 WS-COM                       pic V99.
-       
-       01 WS-CTR                       pic 9.
+
+       01 WS-CTR                       pic 9(3).
        01 EXC-FLAG                     pic X.
+
+       01 WS-VALID                     pic X VALUE "Y".
+       01 WS-REJECT-REASON             pic X(30) VALUE SPACES.
+
+       01 WS-FIRST-REC                 pic X VALUE "Y".
+       01 WS-PREV-NUM                  pic 9(9) VALUE ZEROS.
+       01 WS-CLERK-TOTAL               pic 9(7)V99 VALUE ZERO.
+       01 WS-GRAND-TOTAL               pic 9(9)V99 VALUE ZERO.
+       01 WS-CALC-COM                  pic 9(7)V99 VALUE ZERO.
+
+       01 WS-LINE-COUNT                pic 9(3) VALUE ZERO.
+       01 WS-LINES-PER-PAGE            pic 9(3) VALUE 20.
+       01 WS-PAGE-NUM                  pic 9(3) VALUE 1.
+
+       01 WS-SYS-DATE.
+           05 WS-SYS-YYYY               PIC 9(4).
+           05 WS-SYS-MM                 PIC 99.
+           05 WS-SYS-DD                 PIC 99.
+       01 WS-DATE-DISPLAY              pic X(10).
        
        
        
        01 BLANK-LINE                   pic X(52) VALUE SPACES.
        
        01 HEADER-1.
-           05 FILLER                   PIC X(19) VALUE SPACES.
+           05 FILLER                   PIC X(4) VALUE SPACES.
+           05 H1-DATE                  PIC X(10).
+           05 FILLER                   PIC X(9) VALUE SPACES.
            05 FILLER                   PIC X(12) VALUE "SALES REPORT".
+           05 FILLER                   PIC X(3) VALUE SPACES.
+           05 FILLER                   PIC X(5) VALUE "PAGE ".
+           05 H1-PAGE                  PIC ZZ9.
        
        01 HEADER-2.
            05 FILLER                   PIC X(12) VALUE "CLERK NUMBER".
            05 FILLER                   PIC X(9) VALUE SPACES.
            05 FILLER                   PIC X(4) VALUE "NAME".
            05 FILLER                   PIC X(9) VALUE SPACES.
-           05 FILLER                   PIC X(18) VALUE "MONTH   COMMISSION".
+           05 FILLER              PIC X(18) VALUE "MONTH   COMMISSION".
            
        01 HEADER-3.
            05 FILLER                   PIC X(14) VALUE SPACES.
-           05 FILLER                   PIC X(16) VALUE "COMMISSION TABLE".
+           05 FILLER              PIC X(16) VALUE "COMMISSION TABLE".
            
        
        01 HEADER-4.
@@ -84,7 +213,7 @@
            05 FILLER                   PIC X(5) VALUE SPACES.
            05 R-MONTH                  PIC 99.
            05 FILLER                   PIC X(4) value spaces.
-           05 R-COM                    PIC $$$,$$9V99.
+           05 R-COM                    PIC $$$,$$9.99.
            
        01 CLERK-REPORT.
            05 FILLER                   PIC XX VALUE SPACES.
@@ -92,45 +221,202 @@
            05 FILLER                   PIC X(4) VALUE SPACES.
            05 CR-NAME                  PIC X(16).
            05 FILLER                   PIC X(6) VALUE SPACES.
-           05 CR-COM                   PIC V99.
-               
+           05 CR-COM                   PIC 9.99.
+
+       01 CLERK-TOTAL-LINE.
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 FILLER                   PIC X(26) VALUE
+               "TOTAL COMMISSION FOR CLERK".
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CT-NUM                   PIC 9(9).
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CT-COM                   PIC $$,$$$,$$9.99.
+
+       01 GRAND-TOTAL-LINE.
+           05 FILLER                   PIC X(2) VALUE SPACES.
+           05 FILLER                   PIC X(22) VALUE
+               "GRAND TOTAL COMMISSION".
+           05 FILLER                   PIC X(12) VALUE SPACES.
+           05 GT-COM                   PIC $,$$$,$$$,$$9.99.
+
+       01 YTD-HEADER-1.
+           05 FILLER                   PIC X(14) VALUE SPACES.
+           05 FILLER                   PIC X(24) VALUE
+               "YEAR-TO-DATE COMMISSION".
+
+       01 YTD-HEADER-2.
+           05 FILLER                   PIC X(12) VALUE "CLERK NUMBER".
+           05 FILLER                   PIC X(9) VALUE SPACES.
+           05 FILLER                   PIC X(4) VALUE "NAME".
+           05 FILLER                   PIC X(8) VALUE SPACES.
+           05 FILLER                   PIC X(15) VALUE "YTD COMMISSION".
+
+       01 YTD-REPORT.
+           05 FILLER                   PIC XX VALUE SPACES.
+           05 YR-NUM                   PIC 9(9).
+           05 FILLER                   PIC X(4) VALUE SPACES.
+           05 YR-NAME                  PIC X(16).
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 YR-AMOUNT                PIC $$,$$$,$$9.99.
+
+       01 EXCEPT-BLANK-LINE            pic X(40) VALUE SPACES.
+
+       01 EXCEPT-HEADER-1.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 FILLER                   PIC X(34) VALUE
+               "EXCEPTION REPORT - NO MATCH CLERK".
+
+       01 EXCEPT-HEADER-2.
+           05 FILLER                   PIC X(12) VALUE "CLERK NUMBER".
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 FILLER                   PIC X(5) VALUE "SALES".
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 FILLER                   PIC X(5) VALUE "MONTH".
+
+       01 EXCEPT-LINE.
+           05 FILLER                   PIC XX VALUE SPACES.
+           05 EX-CLERK-NUM             PIC 9(9).
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 EX-SALES                 PIC ZZZ,ZZ9.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 EX-MONTH                 PIC XX.
+
+       01 REJECT-BLANK-LINE            pic X(50) VALUE SPACES.
+
+       01 REJECT-HEADER-1.
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 FILLER                   PIC X(28) VALUE
+               "REJECTED TRANSACTION REPORT".
+
+       01 REJECT-HEADER-2.
+           05 FILLER                   PIC X(12) VALUE "CLERK NUMBER".
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 FILLER                   PIC X(5) VALUE "SALES".
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(5) VALUE "MONTH".
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 FILLER                   PIC X(6) VALUE "REASON".
+
+       01 REJECT-LINE.
+           05 FILLER                   PIC XX VALUE SPACES.
+           05 RJ-CLERK-NUM             PIC 9(9).
+           05 FILLER                   PIC X(5) VALUE SPACES.
+           05 RJ-SALES                 PIC X(6).
+           05 FILLER                   PIC X(6) VALUE SPACES.
+           05 RJ-MONTH                 PIC X(2).
+           05 FILLER                   PIC X(4) VALUE SPACES.
+           05 RJ-REASON                PIC X(30).
+
        procedure division.
        
        100-MAIN.
-       
-              open input TABLE-FILE, TRANS-FILE
-                   output REPORT-FILE.
-           
+
+              open input TABLE-FILE.
+
+              accept WS-SYS-DATE from DATE YYYYMMDD
+              string WS-SYS-MM "/" WS-SYS-DD "/" WS-SYS-YYYY
+                  delimited by size into WS-DATE-DISPLAY
+
+              sort SORT-WORK-FILE
+                  on ascending key S-CLERK-NUM S-MONTH
+                  using TRANS-FILE
+                  giving SORTED-TRANS-FILE
+
+              open input SORTED-TRANS-FILE
+
               perform 200-INIT-COM
-              perform 250-HEADERS
-       
-              perform until EOF = "Y"
-              read TRANS-FILE
-                  AT END move "Y" to EOF
-                  not AT END 
-                  
-       
-                  perform 300-COM-SEARCH
-                  perform 350-CALC
-                
+              perform 202-CHECK-RESTART
+              move WS-CLERKTOT-DONE to WS-SKIP-CLERKTOT
+              move WS-COMTABLE-DONE to WS-SKIP-COMTABLE
+              move WS-YTDSECT-DONE to WS-SKIP-YTDSECT
+
+              if WS-RESTART = "Y"
+                  perform 203-TRUNCATE-OUTPUTS
+                  open extend REPORT-FILE, EXCEPTION-FILE, REJECT-FILE
+                  open output NEW-YTD-FILE
+                  perform 204-LOAD-CHECKPOINT-YTD
+                  perform 206-SKIP-PROCESSED
+              else
+                  open output REPORT-FILE, EXCEPTION-FILE, REJECT-FILE,
+                               NEW-YTD-FILE
+                  perform 210-LOAD-YTD
+                  perform 250-HEADERS
+                  perform 260-EXCEPT-HEADERS
+                  perform 265-REJECT-HEADERS
+              end-if
+
+              perform until EOF-TRANS = "Y"
+              read SORTED-TRANS-FILE
+                  AT END move "Y" to EOF-TRANS
+                  not AT END
+
+                  add 1 to WS-TRANS-COUNT
+                  perform 280-VALIDATE-TRANS
+                  if WS-VALID = "Y"
+                      perform 300-COM-SEARCH
+                      if WS-FOUND = "Y"
+                          perform 340-CONTROL-BREAK-CHECK
+                          perform 350-CALC
+                      end-if
+                  else
+                      perform 285-WRITE-REJECT
+                  end-if
+
+                  add 1 to WS-CKPT-CTR
+                  if WS-CKPT-CTR = WS-CHECKPOINT-INTERVAL
+                      perform 295-WRITE-CHECKPOINT
+                      move ZERO to WS-CKPT-CTR
+                  end-if
+
                END-READ.
-           STOP-RUN.
+
+              move "Y" to WS-LOOP-DONE
+              perform 295-WRITE-CHECKPOINT
+
+              if WS-SKIP-CLERKTOT = "N"
+                  perform 380-FINAL-TOTALS
+                  move "Y" to WS-CLERKTOT-DONE
+                  perform 295-WRITE-CHECKPOINT
+              end-if
+              if WS-SKIP-COMTABLE = "N"
+                  perform 275-CLERK-HEADERS
+                  move "Y" to WS-COMTABLE-DONE
+                  perform 295-WRITE-CHECKPOINT
+              end-if
+              if WS-SKIP-YTDSECT = "N"
+                  perform 385-YTD-HEADERS
+                  move "Y" to WS-YTDSECT-DONE
+                  perform 295-WRITE-CHECKPOINT
+              end-if
+              perform 390-WRITE-NEW-YTD
+              perform 397-CLEAR-CHECKPOINT
+           STOP RUN.
                
        
        
        
        
        200-INIT-COM.
-           perform varying C-IDX from 1 by 1 until C-IDX > 10
+           perform until EOF-TABLE = "Y"
                read TABLE-FILE
-               AT END move "Y" to EOF
-               NOT AT END 
-               move CLERK-NUM to T-NUM(C-IDX)
-               move CLERK-NAME to T-CLERK(C-IDX)
-               move CLERK-COM to T-COM(C-IDX)
+               AT END move "Y" to EOF-TABLE
+               NOT AT END
+                   if WS-CLERK-COUNT = WS-CLERK-MAX
+                       display "TABLE-FILE HAS MORE THAN " WS-CLERK-MAX
+                           " CLERKS - RUN TERMINATED"
+                       move 16 to RETURN-CODE
+                       stop run
+                   end-if
+                   add 1 to WS-CLERK-COUNT
+                   set C-IDX to WS-CLERK-COUNT
+                   move CLERK-NUM to T-NUM(C-IDX)
+                   move CLERK-NAME to T-NAME(C-IDX)
+                   move CLERK-COM to T-COM(C-IDX)
+                   move ZERO to T-YTD(C-IDX)
            end-read.
-           
-           perform varying WS-CTR FROM 10 BY -1
+
+           compute WS-SORT-BOUND = WS-CLERK-COUNT - 1
+           perform varying WS-CTR FROM WS-SORT-BOUND BY -1
                UNTIL WS-CTR = 0 OR EXC-FLAG = "N"
                move "N" to EXC-FLAG
                set C-IDX to 1
@@ -144,49 +430,371 @@
                set C-IDX up by 1
                END-PERFORM
            END-PERFORM.
-                 
+
+       202-CHECK-RESTART.
+           move "N" to WS-RESTART
+           open input CHECKPOINT-FILE
+           read CHECKPOINT-FILE
+               AT END
+                   continue
+               NOT AT END
+                   move "Y" to WS-RESTART
+                   move CK-COUNT to WS-SKIP-COUNT
+                   move CK-GRAND-TOTAL to WS-GRAND-TOTAL
+                   move CK-PAGE-NUM to WS-PAGE-NUM
+                   move CK-LINE-COUNT to WS-LINE-COUNT
+                   move CK-PREV-NUM to WS-PREV-NUM
+                   move CK-FIRST-REC to WS-FIRST-REC
+                   move CK-CLERK-TOTAL to WS-CLERK-TOTAL
+                   move CK-LOOP-DONE to WS-LOOP-DONE
+                   move CK-CLERKTOT-DONE to WS-CLERKTOT-DONE
+                   move CK-COMTABLE-DONE to WS-COMTABLE-DONE
+                   move CK-YTDSECT-DONE to WS-YTDSECT-DONE
+                   move CK-REPORT-LINES to WS-REPORT-LINES
+                   move CK-EXCEPT-LINES to WS-EXCEPT-LINES
+                   move CK-REJECT-LINES to WS-REJECT-LINES
+           end-read
+           close CHECKPOINT-FILE.
+
+       203-TRUNCATE-OUTPUTS.
+           perform 205-TRUNCATE-REPORT
+           perform 207-TRUNCATE-EXCEPT
+           perform 209-TRUNCATE-REJECT.
+
+       205-TRUNCATE-REPORT.
+           move ZERO to WS-TRUNC-CTR
+           move "N" to EOF-TRUNC
+           open input REPORT-FILE
+           open output TRUNC-REPORT-FILE
+           perform until EOF-TRUNC = "Y"
+                   or WS-TRUNC-CTR = WS-REPORT-LINES
+               read REPORT-FILE
+                   AT END move "Y" to EOF-TRUNC
+                   NOT AT END
+                       write TRUNC-REPORT-REC from REPORT-REC
+                       add 1 to WS-TRUNC-CTR
+               end-read
+           end-perform
+           close REPORT-FILE
+           close TRUNC-REPORT-FILE
+
+           move "N" to EOF-TRUNC
+           open output REPORT-FILE
+           open input TRUNC-REPORT-FILE
+           perform until EOF-TRUNC = "Y"
+               read TRUNC-REPORT-FILE
+                   AT END move "Y" to EOF-TRUNC
+                   NOT AT END
+                       write REPORT-REC from TRUNC-REPORT-REC
+               end-read
+           end-perform
+           close REPORT-FILE
+           close TRUNC-REPORT-FILE.
+
+       207-TRUNCATE-EXCEPT.
+           move ZERO to WS-TRUNC-CTR
+           move "N" to EOF-TRUNC
+           open input EXCEPTION-FILE
+           open output TRUNC-EXCEPT-FILE
+           perform until EOF-TRUNC = "Y"
+                   or WS-TRUNC-CTR = WS-EXCEPT-LINES
+               read EXCEPTION-FILE
+                   AT END move "Y" to EOF-TRUNC
+                   NOT AT END
+                       write TRUNC-EXCEPT-REC from EXCEPTION-REC
+                       add 1 to WS-TRUNC-CTR
+               end-read
+           end-perform
+           close EXCEPTION-FILE
+           close TRUNC-EXCEPT-FILE
+
+           move "N" to EOF-TRUNC
+           open output EXCEPTION-FILE
+           open input TRUNC-EXCEPT-FILE
+           perform until EOF-TRUNC = "Y"
+               read TRUNC-EXCEPT-FILE
+                   AT END move "Y" to EOF-TRUNC
+                   NOT AT END
+                       write EXCEPTION-REC from TRUNC-EXCEPT-REC
+               end-read
+           end-perform
+           close EXCEPTION-FILE
+           close TRUNC-EXCEPT-FILE.
+
+       209-TRUNCATE-REJECT.
+           move ZERO to WS-TRUNC-CTR
+           move "N" to EOF-TRUNC
+           open input REJECT-FILE
+           open output TRUNC-REJECT-FILE
+           perform until EOF-TRUNC = "Y"
+                   or WS-TRUNC-CTR = WS-REJECT-LINES
+               read REJECT-FILE
+                   AT END move "Y" to EOF-TRUNC
+                   NOT AT END
+                       write TRUNC-REJECT-REC from REJECT-REC
+                       add 1 to WS-TRUNC-CTR
+               end-read
+           end-perform
+           close REJECT-FILE
+           close TRUNC-REJECT-FILE
+
+           move "N" to EOF-TRUNC
+           open output REJECT-FILE
+           open input TRUNC-REJECT-FILE
+           perform until EOF-TRUNC = "Y"
+               read TRUNC-REJECT-FILE
+                   AT END move "Y" to EOF-TRUNC
+                   NOT AT END
+                       write REJECT-REC from TRUNC-REJECT-REC
+               end-read
+           end-perform
+           close REJECT-FILE
+           close TRUNC-REJECT-FILE.
+
+       204-LOAD-CHECKPOINT-YTD.
+           open input CHECKPOINT-YTD-FILE
+           perform until EOF-CHECKPOINT = "Y"
+               read CHECKPOINT-YTD-FILE
+               AT END move "Y" to EOF-CHECKPOINT
+               NOT AT END
+                   set C-IDX to 1
+                   search T-CLERK
+                   AT END
+                       continue
+                   WHEN T-NUM(C-IDX) = CY-CLERK-NUM
+                       move CY-AMOUNT to T-YTD(C-IDX)
+                   END-SEARCH
+               end-read
+           END-PERFORM
+           close CHECKPOINT-YTD-FILE.
+
+       206-SKIP-PROCESSED.
+           perform WS-SKIP-COUNT times
+               read SORTED-TRANS-FILE
+                   AT END move "Y" to EOF-TRANS
+               end-read
+           END-PERFORM
+           move WS-SKIP-COUNT to WS-TRANS-COUNT.
+
+       210-LOAD-YTD.
+           open input YTD-FILE
+           perform until EOF-YTD = "Y"
+               read YTD-FILE
+               AT END move "Y" to EOF-YTD
+               NOT AT END
+                   set C-IDX to 1
+                   search T-CLERK
+                   AT END
+                       continue
+                   WHEN T-NUM(C-IDX) = YTD-CLERK-NUM
+                       move YTD-AMOUNT to T-YTD(C-IDX)
+                   END-SEARCH
+               end-read
+           END-PERFORM
+           close YTD-FILE.
+
        250-HEADERS.
+           move WS-DATE-DISPLAY to H1-DATE
+           move WS-PAGE-NUM to H1-PAGE
            write REPORT-REC from BLANK-LINE
            write REPORT-REC from HEADER-1
            write REPORT-REC from BLANK-LINE
            write REPORT-REC from HEADER-2
-           write REPORT-REC from BLANK-LINE.
+           write REPORT-REC from BLANK-LINE
+           add 5 to WS-REPORT-LINES
+           move ZERO to WS-LINE-COUNT.
+
+       255-PAGE-CHECK.
+           if WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               add 1 to WS-PAGE-NUM
+               perform 250-HEADERS
+           end-if.
            
        
+       260-EXCEPT-HEADERS.
+           write EXCEPTION-REC from EXCEPT-HEADER-1
+           write EXCEPTION-REC from EXCEPT-BLANK-LINE
+           write EXCEPTION-REC from EXCEPT-HEADER-2
+           write EXCEPTION-REC from EXCEPT-BLANK-LINE
+           add 4 to WS-EXCEPT-LINES.
+
+       265-REJECT-HEADERS.
+           write REJECT-REC from REJECT-HEADER-1
+           write REJECT-REC from REJECT-BLANK-LINE
+           write REJECT-REC from REJECT-HEADER-2
+           write REJECT-REC from REJECT-BLANK-LINE
+           add 4 to WS-REJECT-LINES.
+
        275-CLERK-HEADERS.
            write REPORT-REC from BLANK-LINE
            write REPORT-REC from BLANK-LINE
            write REPORT-REC FROM HEADER-3
            write REPORT-REC from BLANK-LINE
            write REPORT-REC from HEADER-4
-           
-           perform varying C-IDX from 1 by 1 until C-IDX >10
+           add 5 to WS-REPORT-LINES
+
+           perform varying C-IDX from 1 by 1
+               until C-IDX > WS-CLERK-COUNT
                move T-NUM(C-IDX) to CR-NUM
                move T-NAME(C-IDX) to CR-NAME
                move T-COM(C-IDX) to CR-COM
                write REPORT-REC from CLERK-REPORT
+               add 1 to WS-REPORT-LINES
                move spaces to CLERK-REPORT
            END-PERFORM.
            
+       280-VALIDATE-TRANS.
+           move "Y" to WS-VALID
+           move spaces to WS-REJECT-REASON
+           if T-SALES NOT NUMERIC
+               move "N" to WS-VALID
+               move "INVALID SALES - NOT NUMERIC" to WS-REJECT-REASON
+           end-if
+           if WS-VALID = "Y"
+               if T-MONTH NOT NUMERIC
+                   move "N" to WS-VALID
+                   move "INVALID MONTH - NOT NUMERIC"
+                       to WS-REJECT-REASON
+               else
+                   if T-MONTH < "01" OR T-MONTH > "12"
+                       move "N" to WS-VALID
+                       move "INVALID MONTH - OUT OF RANGE"
+                           to WS-REJECT-REASON
+                   end-if
+               end-if
+           end-if.
+
+       285-WRITE-REJECT.
+           move T-CLERK-NUM to RJ-CLERK-NUM
+           move T-SALES to RJ-SALES
+           move T-MONTH to RJ-MONTH
+           move WS-REJECT-REASON to RJ-REASON
+           write REJECT-REC from REJECT-LINE
+           add 1 to WS-REJECT-LINES
+           move spaces to REJECT-LINE.
+
+       295-WRITE-CHECKPOINT.
+           move WS-TRANS-COUNT to CK-COUNT
+           move WS-GRAND-TOTAL to CK-GRAND-TOTAL
+           move WS-PAGE-NUM to CK-PAGE-NUM
+           move WS-LINE-COUNT to CK-LINE-COUNT
+           move WS-PREV-NUM to CK-PREV-NUM
+           move WS-FIRST-REC to CK-FIRST-REC
+           move WS-CLERK-TOTAL to CK-CLERK-TOTAL
+           move WS-LOOP-DONE to CK-LOOP-DONE
+           move WS-CLERKTOT-DONE to CK-CLERKTOT-DONE
+           move WS-COMTABLE-DONE to CK-COMTABLE-DONE
+           move WS-YTDSECT-DONE to CK-YTDSECT-DONE
+           move WS-REPORT-LINES to CK-REPORT-LINES
+           move WS-EXCEPT-LINES to CK-EXCEPT-LINES
+           move WS-REJECT-LINES to CK-REJECT-LINES
+           open output CHECKPOINT-FILE
+           write CHECKPOINT-REC
+           close CHECKPOINT-FILE
+
+           open output CHECKPOINT-YTD-FILE
+           perform varying C-IDX from 1 by 1
+               until C-IDX > WS-CLERK-COUNT
+               move T-NUM(C-IDX) to CY-CLERK-NUM
+               move T-YTD(C-IDX) to CY-AMOUNT
+               write CHECKPOINT-YTD-REC
+           END-PERFORM
+           close CHECKPOINT-YTD-FILE.
+
        300-COM-SEARCH.
-       
+
+           move "N" to WS-FOUND
            set C-IDX to 1.
            search T-CLERK
-           WHEN T-NUM(C-IDX)  = T-CLERK-NUM 
+           AT END
+               perform 320-EXCEPTION-WRITE
+           WHEN T-NUM(C-IDX)  = T-CLERK-NUM
+               move "Y" to WS-FOUND
                move T-NUM(C-IDX) to R-NUM
                move T-NAME(C-IDX) to R-NAME
                move T-MONTH to R-MONTH
-               move T-COM(C-IDX) to WS-COM.   
-               
+               move T-COM(C-IDX) to WS-COM
+           END-SEARCH.
+
+       320-EXCEPTION-WRITE.
+           move T-CLERK-NUM to EX-CLERK-NUM
+           move T-SALES to EX-SALES
+           move T-MONTH to EX-MONTH
+           write EXCEPTION-REC from EXCEPT-LINE
+           add 1 to WS-EXCEPT-LINES
+           move spaces to EXCEPT-LINE.
+
+       340-CONTROL-BREAK-CHECK.
+           if WS-FIRST-REC = "Y"
+               move "N" to WS-FIRST-REC
+               move R-NUM to WS-PREV-NUM
+           else
+               if R-NUM NOT = WS-PREV-NUM
+                   perform 345-WRITE-CLERK-TOTAL
+                   move R-NUM to WS-PREV-NUM
+               end-if
+           end-if.
+
+       345-WRITE-CLERK-TOTAL.
+           perform 255-PAGE-CHECK
+           move WS-PREV-NUM to CT-NUM
+           move WS-CLERK-TOTAL to CT-COM
+           write REPORT-REC from CLERK-TOTAL-LINE
+           add 1 to WS-LINE-COUNT
+           add 1 to WS-REPORT-LINES
+           move ZERO to WS-CLERK-TOTAL.
+
        350-CALC.
-       compute CR-COM = T-SALES * WS-COM
-       write REPORT-REC from COM-REPORT.
-       
-       
-       
-       
-           
-       
-       
+       perform 255-PAGE-CHECK
+       compute WS-CALC-COM = T-SALES * WS-COM
+       move WS-CALC-COM to R-COM
+       add WS-CALC-COM to WS-CLERK-TOTAL
+       add WS-CALC-COM to WS-GRAND-TOTAL
+       add WS-CALC-COM to T-YTD(C-IDX)
+       write REPORT-REC from COM-REPORT
+       add 1 to WS-LINE-COUNT
+       add 1 to WS-REPORT-LINES.
+
+       380-FINAL-TOTALS.
+           if WS-FIRST-REC = "N"
+               perform 345-WRITE-CLERK-TOTAL
+           end-if
+           perform 255-PAGE-CHECK
+           move WS-GRAND-TOTAL to GT-COM
+           write REPORT-REC from GRAND-TOTAL-LINE
+           add 1 to WS-REPORT-LINES.
+
+       385-YTD-HEADERS.
+           write REPORT-REC from BLANK-LINE
+           write REPORT-REC from BLANK-LINE
+           write REPORT-REC from YTD-HEADER-1
+           write REPORT-REC from BLANK-LINE
+           write REPORT-REC from YTD-HEADER-2
+           add 5 to WS-REPORT-LINES
+
+           perform varying C-IDX from 1 by 1
+               until C-IDX > WS-CLERK-COUNT
+               move T-NUM(C-IDX) to YR-NUM
+               move T-NAME(C-IDX) to YR-NAME
+               move T-YTD(C-IDX) to YR-AMOUNT
+               write REPORT-REC from YTD-REPORT
+               add 1 to WS-REPORT-LINES
+               move spaces to YTD-REPORT
+           END-PERFORM.
+
+       390-WRITE-NEW-YTD.
+           perform varying C-IDX from 1 by 1
+               until C-IDX > WS-CLERK-COUNT
+               move T-NUM(C-IDX) to NY-CLERK-NUM
+               move T-YTD(C-IDX) to NY-AMOUNT
+               write NEW-YTD-REC
+           END-PERFORM.
+
+       397-CLEAR-CHECKPOINT.
+           open output CHECKPOINT-FILE
+           close CHECKPOINT-FILE
+           open output CHECKPOINT-YTD-FILE
+           close CHECKPOINT-YTD-FILE.
+
        
            
\ No newline at end of file
